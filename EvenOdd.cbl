@@ -2,20 +2,67 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. EVEN-ODD-CHECKER.
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REJECT-FILE ASSIGN TO "REJLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REJECT-STATUS.
 
 DATA DIVISION.
+FILE SECTION.
+FD  REJECT-FILE
+    RECORDING MODE IS F.
+    COPY REJREC.
+
 WORKING-STORAGE SECTION.
-01 WS-NUMBER         PIC 9(5) VALUE 0.
-01 WS-REMAINDER      PIC 9 VALUE 0.
+01  WS-INPUT-RAW        PIC X(10) VALUE SPACES.
+01  WS-INPUT-NUM REDEFINES WS-INPUT-RAW
+                        PIC S9(9) SIGN LEADING SEPARATE CHARACTER.
+    COPY NUMREC.
+01  WS-REJECT-STATUS    PIC XX VALUE SPACES.
+01  WS-REJECT-REASON    PIC X(20) VALUE SPACES.
+01  WS-VALID-SWITCH     PIC X VALUE "Y".
+    88  WS-INPUT-VALID  VALUE "Y".
+    88  WS-INPUT-INVALID VALUE "N".
 
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
-    DISPLAY "Enter a number: " WITH NO ADVANCING.
-    ACCEPT WS-NUMBER.
-    DIVIDE WS-NUMBER BY 2 GIVING WS-REMAINDER REMAINDER WS-REMAINDER.
-    IF WS-REMAINDER = 0
-        DISPLAY "The number is EVEN."
+    DISPLAY "Enter a signed number (+/-nnnnnnnnn): " WITH NO ADVANCING.
+    ACCEPT WS-INPUT-RAW.
+    PERFORM VALIDATE-INPUT
+    IF WS-INPUT-VALID
+        MOVE WS-INPUT-NUM TO WS-NUMBER
+        DIVIDE WS-NUMBER BY 2 GIVING WS-REMAINDER REMAINDER WS-REMAINDER
+        IF WS-REMAINDER = 0
+            DISPLAY "The number is EVEN."
+        ELSE
+            DISPLAY "The number is ODD."
+        END-IF
     ELSE
-        DISPLAY "The number is ODD."
-    END-IF.
+        PERFORM LOG-REJECT
+        DISPLAY "Entry rejected - " WS-REJECT-REASON
+    END-IF
     STOP RUN.
+
+VALIDATE-INPUT.
+    SET WS-INPUT-VALID TO TRUE
+    MOVE SPACES TO WS-REJECT-REASON
+    IF WS-INPUT-NUM IS NOT NUMERIC
+        SET WS-INPUT-INVALID TO TRUE
+        MOVE "NON-NUMERIC ENTRY" TO WS-REJECT-REASON
+    END-IF.
+
+LOG-REJECT.
+    OPEN EXTEND REJECT-FILE
+    IF WS-REJECT-STATUS = "35" OR WS-REJECT-STATUS = "05"
+        CLOSE REJECT-FILE
+        OPEN OUTPUT REJECT-FILE
+    END-IF
+    MOVE SPACES TO REJECT-LINE
+    STRING "INPUT='" DELIMITED BY SIZE
+        WS-INPUT-RAW DELIMITED BY SIZE
+        "' REASON=" DELIMITED BY SIZE
+        WS-REJECT-REASON DELIMITED BY SIZE
+        INTO REJECT-LINE
+    WRITE REJECT-LINE
+    CLOSE REJECT-FILE.
