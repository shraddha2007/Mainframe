@@ -0,0 +1,546 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EVENODD-BATCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT QTY-FILE ASSIGN TO "QTYFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-QTY-STATUS.
+    SELECT SUMMARY-FILE ASSIGN TO "SUMMRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SUMMARY-STATUS.
+    SELECT REJECT-FILE ASSIGN TO "REJLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REJECT-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+    SELECT CLASS-FILE ASSIGN TO "CLASSVSAM"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CLASS-RECORD-KEY
+        FILE STATUS IS WS-CLASS-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  QTY-FILE
+    RECORDING MODE IS F.
+01  QTY-RECORD          PIC X(24).
+01  QTY-NUMBER REDEFINES QTY-RECORD
+                        PIC S9(9) SIGN LEADING SEPARATE CHARACTER.
+01  QTY-TRAILER REDEFINES QTY-RECORD.
+    05  QTY-TRAILER-TAG     PIC X(7).
+    05  QTY-EXPECTED-COUNT  PIC 9(7).
+    05  QTY-EXPECTED-SUM    PIC S9(9) SIGN LEADING SEPARATE CHARACTER.
+
+FD  SUMMARY-FILE
+    RECORDING MODE IS F.
+01  SUMMARY-LINE        PIC X(60).
+
+FD  REJECT-FILE
+    RECORDING MODE IS F.
+    COPY REJREC.
+
+FD  CHECKPOINT-FILE
+    RECORDING MODE IS F.
+01  CHECKPOINT-RECORD.
+    05  CKPT-RECORD-NUMBER  PIC 9(7).
+    05  CKPT-EVEN-COUNT     PIC 9(7).
+    05  CKPT-ODD-COUNT      PIC 9(7).
+    05  CKPT-REJECT-COUNT   PIC 9(7).
+    05  CKPT-TOTAL-COUNT    PIC 9(7).
+    05  CKPT-POS-COUNT      PIC 9(7).
+    05  CKPT-NEG-COUNT      PIC 9(7).
+    05  CKPT-ZERO-COUNT     PIC 9(7).
+    05  CKPT-MULT-COUNT     PIC 9(7).
+    05  CKPT-NON-MULT-COUNT PIC 9(7).
+    05  CKPT-ACTUAL-SUM     PIC S9(11).
+
+FD  CLASS-FILE.
+01  CLASS-RECORD.
+    05  CLASS-RECORD-KEY    PIC 9(7).
+    05  CLASS-VALUE         PIC S9(9).
+    05  CLASS-CODE          PIC X(4).
+
+WORKING-STORAGE SECTION.
+    COPY NUMREC.
+01  WS-QTY-STATUS       PIC XX VALUE SPACES.
+01  WS-SUMMARY-STATUS   PIC XX VALUE SPACES.
+01  WS-REJECT-STATUS    PIC XX VALUE SPACES.
+01  WS-CHECKPOINT-STATUS PIC XX VALUE SPACES.
+01  WS-CLASS-STATUS      PIC XX VALUE SPACES.
+01  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+01  WS-RESTART-POINT    PIC 9(7) VALUE 0.
+01  WS-REJECT-OPEN-SWITCH PIC X VALUE "N".
+    88  WS-REJECT-FILE-OPEN VALUE "Y".
+01  WS-REJECT-REASON    PIC X(20) VALUE SPACES.
+01  WS-VALID-SWITCH     PIC X VALUE "Y".
+    88  WS-INPUT-VALID  VALUE "Y".
+    88  WS-INPUT-INVALID VALUE "N".
+01  WS-EOF-SWITCH       PIC X VALUE "N".
+    88  WS-END-OF-FILE  VALUE "Y".
+01  WS-TRAILER-SWITCH   PIC X VALUE "N".
+    88  WS-TRAILER-SEEN VALUE "Y".
+01  WS-CKPT-EOF-SWITCH  PIC X VALUE "N".
+    88  WS-CKPT-END-OF-FILE VALUE "Y".
+
+01  WS-COUNTERS.
+    05  EVEN-COUNT          PIC 9(7) VALUE 0.
+    05  ODD-COUNT           PIC 9(7) VALUE 0.
+    05  POS-COUNT           PIC 9(7) VALUE 0.
+    05  NEG-COUNT           PIC 9(7) VALUE 0.
+    05  ZERO-COUNT          PIC 9(7) VALUE 0.
+    05  MULT-COUNT          PIC 9(7) VALUE 0.
+    05  NON-MULT-COUNT      PIC 9(7) VALUE 0.
+    05  TOTAL-COUNT         PIC 9(7) VALUE 0.
+    05  REJECT-COUNT        PIC 9(7) VALUE 0.
+    05  RECORD-NUMBER       PIC 9(7) VALUE 0.
+
+01  WS-CONTROL-TOTALS.
+    05  WS-ACTUAL-SUM       PIC S9(11) VALUE 0.
+    05  WS-EXPECTED-COUNT   PIC 9(7) VALUE 0.
+    05  WS-EXPECTED-SUM     PIC S9(9) VALUE 0.
+    05  WS-RECON-MESSAGE    PIC X(40) VALUE SPACES.
+
+01  WS-PERCENTAGES.
+    05  EVEN-PERCENT        PIC 999V99 VALUE 0.
+    05  ODD-PERCENT         PIC 999V99 VALUE 0.
+    05  POS-PERCENT         PIC 999V99 VALUE 0.
+    05  NEG-PERCENT         PIC 999V99 VALUE 0.
+    05  ZERO-PERCENT        PIC 999V99 VALUE 0.
+    05  MULT-PERCENT        PIC 999V99 VALUE 0.
+    05  NON-MULT-PERCENT    PIC 999V99 VALUE 0.
+    05  EVEN-PERCENT-ED     PIC ZZ9.99.
+    05  ODD-PERCENT-ED      PIC ZZ9.99.
+    05  POS-PERCENT-ED      PIC ZZ9.99.
+    05  NEG-PERCENT-ED      PIC ZZ9.99.
+    05  ZERO-PERCENT-ED     PIC ZZ9.99.
+    05  MULT-PERCENT-ED     PIC ZZ9.99.
+    05  NON-MULT-PERCENT-ED PIC ZZ9.99.
+
+01  WS-CLASS-MODE           PIC X(7) VALUE "EVENODD".
+    88  WS-MODE-EVEN-ODD    VALUE "EVENODD".
+    88  WS-MODE-SIGN        VALUE "SIGN   ".
+    88  WS-MODE-MULTOF      VALUE "MULTOF ".
+01  WS-MULTIPLE-OF          PIC 9(3) VALUE 5.
+
+01  WS-REPORT-LINE          PIC X(60).
+
+LINKAGE SECTION.
+01  LS-PARM.
+    05  LS-PARM-LEN         PIC S9(4) COMP.
+    05  LS-PARM-TEXT        PIC X(20).
+
+PROCEDURE DIVISION USING LS-PARM.
+MAIN-PROCEDURE.
+    PERFORM PARSE-PARM
+    PERFORM LOAD-RESTART-POINT
+    OPEN INPUT QTY-FILE
+    IF WS-QTY-STATUS NOT = "00"
+        DISPLAY "ERROR OPENING QTYFILE - FILE STATUS " WS-QTY-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN OUTPUT SUMMARY-FILE
+    IF WS-SUMMARY-STATUS NOT = "00"
+        DISPLAY "ERROR OPENING SUMMRPT - FILE STATUS " WS-SUMMARY-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    IF WS-RESTART-POINT > 0
+        OPEN I-O CLASS-FILE
+    ELSE
+        OPEN OUTPUT CLASS-FILE
+    END-IF
+    IF WS-CLASS-STATUS NOT = "00"
+        DISPLAY "ERROR OPENING CLASSVSAM - FILE STATUS " WS-CLASS-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    PERFORM UNTIL WS-END-OF-FILE
+        READ QTY-FILE
+            AT END
+                SET WS-END-OF-FILE TO TRUE
+            NOT AT END
+                IF QTY-TRAILER-TAG = "TRAILER"
+                    PERFORM CAPTURE-TRAILER
+                ELSE
+                    ADD 1 TO RECORD-NUMBER
+                    IF RECORD-NUMBER > WS-RESTART-POINT
+                        PERFORM VALIDATE-RECORD
+                        IF WS-INPUT-VALID
+                            MOVE QTY-NUMBER TO WS-NUMBER
+                            PERFORM CLASSIFY-NUMBER
+                        ELSE
+                            ADD 1 TO REJECT-COUNT
+                            PERFORM LOG-REJECT
+                        END-IF
+                        IF FUNCTION MOD (RECORD-NUMBER WS-CHECKPOINT-INTERVAL) = 0
+                            PERFORM WRITE-CHECKPOINT
+                        END-IF
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE QTY-FILE
+    CLOSE CLASS-FILE
+    PERFORM RECONCILE-CONTROL-TOTALS
+    PERFORM WRITE-SUMMARY-REPORT
+    CLOSE SUMMARY-FILE
+    IF WS-REJECT-FILE-OPEN
+        CLOSE REJECT-FILE
+    END-IF
+    PERFORM CLEAR-CHECKPOINT
+    STOP RUN.
+
+PARSE-PARM.
+    MOVE "EVENODD" TO WS-CLASS-MODE
+    MOVE 5 TO WS-MULTIPLE-OF
+    IF LS-PARM-LEN > 0
+        EVALUATE TRUE
+            WHEN LS-PARM-LEN = 4 AND LS-PARM-TEXT(1:4) = "SIGN"
+                SET WS-MODE-SIGN TO TRUE
+            WHEN LS-PARM-LEN = 8 AND LS-PARM-TEXT(1:8) = "MULTOF10"
+                SET WS-MODE-MULTOF TO TRUE
+                MOVE 10 TO WS-MULTIPLE-OF
+            WHEN LS-PARM-LEN = 7 AND LS-PARM-TEXT(1:7) = "MULTOF5"
+                SET WS-MODE-MULTOF TO TRUE
+                MOVE 5 TO WS-MULTIPLE-OF
+            WHEN OTHER
+                SET WS-MODE-EVEN-ODD TO TRUE
+        END-EVALUATE
+    END-IF
+    DISPLAY "CLASSIFICATION MODE: " WS-CLASS-MODE.
+
+LOAD-RESTART-POINT.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-STATUS = "00"
+        PERFORM UNTIL WS-CKPT-END-OF-FILE
+            READ CHECKPOINT-FILE
+                AT END
+                    SET WS-CKPT-END-OF-FILE TO TRUE
+                NOT AT END
+                    MOVE CKPT-RECORD-NUMBER TO WS-RESTART-POINT
+                    MOVE CKPT-EVEN-COUNT TO EVEN-COUNT
+                    MOVE CKPT-ODD-COUNT TO ODD-COUNT
+                    MOVE CKPT-REJECT-COUNT TO REJECT-COUNT
+                    MOVE CKPT-TOTAL-COUNT TO TOTAL-COUNT
+                    MOVE CKPT-POS-COUNT TO POS-COUNT
+                    MOVE CKPT-NEG-COUNT TO NEG-COUNT
+                    MOVE CKPT-ZERO-COUNT TO ZERO-COUNT
+                    MOVE CKPT-MULT-COUNT TO MULT-COUNT
+                    MOVE CKPT-NON-MULT-COUNT TO NON-MULT-COUNT
+                    MOVE CKPT-ACTUAL-SUM TO WS-ACTUAL-SUM
+            END-READ
+        END-PERFORM
+        CLOSE CHECKPOINT-FILE
+    END-IF
+    IF WS-RESTART-POINT > 0
+        DISPLAY "RESTARTING AFTER RECORD " WS-RESTART-POINT
+    END-IF.
+
+WRITE-CHECKPOINT.
+    MOVE RECORD-NUMBER TO CKPT-RECORD-NUMBER
+    MOVE EVEN-COUNT TO CKPT-EVEN-COUNT
+    MOVE ODD-COUNT TO CKPT-ODD-COUNT
+    MOVE REJECT-COUNT TO CKPT-REJECT-COUNT
+    MOVE TOTAL-COUNT TO CKPT-TOTAL-COUNT
+    MOVE POS-COUNT TO CKPT-POS-COUNT
+    MOVE NEG-COUNT TO CKPT-NEG-COUNT
+    MOVE ZERO-COUNT TO CKPT-ZERO-COUNT
+    MOVE MULT-COUNT TO CKPT-MULT-COUNT
+    MOVE NON-MULT-COUNT TO CKPT-NON-MULT-COUNT
+    MOVE WS-ACTUAL-SUM TO CKPT-ACTUAL-SUM
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-STATUS NOT = "00"
+        DISPLAY "ERROR OPENING CKPTFILE - FILE STATUS "
+            WS-CHECKPOINT-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+
+CLEAR-CHECKPOINT.
+    MOVE 0 TO CKPT-RECORD-NUMBER
+    MOVE 0 TO CKPT-EVEN-COUNT
+    MOVE 0 TO CKPT-ODD-COUNT
+    MOVE 0 TO CKPT-REJECT-COUNT
+    MOVE 0 TO CKPT-TOTAL-COUNT
+    MOVE 0 TO CKPT-POS-COUNT
+    MOVE 0 TO CKPT-NEG-COUNT
+    MOVE 0 TO CKPT-ZERO-COUNT
+    MOVE 0 TO CKPT-MULT-COUNT
+    MOVE 0 TO CKPT-NON-MULT-COUNT
+    MOVE 0 TO CKPT-ACTUAL-SUM
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-STATUS NOT = "00"
+        DISPLAY "ERROR OPENING CKPTFILE - FILE STATUS "
+            WS-CHECKPOINT-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+
+VALIDATE-RECORD.
+    SET WS-INPUT-VALID TO TRUE
+    MOVE SPACES TO WS-REJECT-REASON
+    IF QTY-NUMBER IS NOT NUMERIC
+        SET WS-INPUT-INVALID TO TRUE
+        MOVE "NON-NUMERIC ENTRY" TO WS-REJECT-REASON
+    END-IF.
+
+LOG-REJECT.
+    IF NOT WS-REJECT-FILE-OPEN
+        OPEN EXTEND REJECT-FILE
+        IF WS-REJECT-STATUS = "35" OR WS-REJECT-STATUS = "05"
+            CLOSE REJECT-FILE
+            OPEN OUTPUT REJECT-FILE
+        END-IF
+        IF WS-REJECT-STATUS NOT = "00"
+            DISPLAY "ERROR OPENING REJLOG - FILE STATUS " WS-REJECT-STATUS
+            MOVE 8 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        SET WS-REJECT-FILE-OPEN TO TRUE
+    END-IF
+    MOVE SPACES TO REJECT-LINE
+    STRING "RECORD " DELIMITED BY SIZE
+        RECORD-NUMBER DELIMITED BY SIZE
+        " INPUT='" DELIMITED BY SIZE
+        QTY-RECORD DELIMITED BY SIZE
+        "' REASON=" DELIMITED BY SIZE
+        WS-REJECT-REASON DELIMITED BY SIZE
+        INTO REJECT-LINE
+    WRITE REJECT-LINE.
+
+CLASSIFY-NUMBER.
+    ADD 1 TO TOTAL-COUNT
+    ADD WS-NUMBER TO WS-ACTUAL-SUM
+    EVALUATE TRUE
+        WHEN WS-MODE-SIGN
+            PERFORM CLASSIFY-BY-SIGN
+        WHEN WS-MODE-MULTOF
+            PERFORM CLASSIFY-BY-MULTIPLE
+        WHEN OTHER
+            PERFORM CLASSIFY-BY-EVEN-ODD
+    END-EVALUATE
+    MOVE RECORD-NUMBER TO CLASS-RECORD-KEY
+    MOVE WS-NUMBER TO CLASS-VALUE
+    WRITE CLASS-RECORD
+        INVALID KEY
+            CONTINUE
+    END-WRITE
+    IF WS-CLASS-STATUS NOT = "00"
+        DISPLAY "ERROR WRITING CLASSIFIED RECORD " RECORD-NUMBER
+            " - FILE STATUS " WS-CLASS-STATUS
+        IF RETURN-CODE < 8
+            MOVE 8 TO RETURN-CODE
+        END-IF
+    END-IF.
+
+CLASSIFY-BY-EVEN-ODD.
+    DIVIDE WS-NUMBER BY 2 GIVING WS-REMAINDER REMAINDER WS-REMAINDER
+    IF WS-REMAINDER = 0
+        ADD 1 TO EVEN-COUNT
+        MOVE "EVEN" TO CLASS-CODE
+        DISPLAY WS-NUMBER " The number is EVEN."
+    ELSE
+        ADD 1 TO ODD-COUNT
+        MOVE "ODD " TO CLASS-CODE
+        DISPLAY WS-NUMBER " The number is ODD."
+    END-IF.
+
+CLASSIFY-BY-SIGN.
+    EVALUATE TRUE
+        WHEN WS-NUMBER > 0
+            ADD 1 TO POS-COUNT
+            MOVE "POS " TO CLASS-CODE
+            DISPLAY WS-NUMBER " The number is POSITIVE."
+        WHEN WS-NUMBER < 0
+            ADD 1 TO NEG-COUNT
+            MOVE "NEG " TO CLASS-CODE
+            DISPLAY WS-NUMBER " The number is NEGATIVE."
+        WHEN OTHER
+            ADD 1 TO ZERO-COUNT
+            MOVE "ZERO" TO CLASS-CODE
+            DISPLAY WS-NUMBER " The number is ZERO."
+    END-EVALUATE.
+
+CLASSIFY-BY-MULTIPLE.
+    DIVIDE WS-NUMBER BY WS-MULTIPLE-OF GIVING WS-REMAINDER
+        REMAINDER WS-REMAINDER
+    IF WS-REMAINDER = 0
+        ADD 1 TO MULT-COUNT
+        MOVE "MULT" TO CLASS-CODE
+        DISPLAY WS-NUMBER " is a MULTIPLE OF " WS-MULTIPLE-OF "."
+    ELSE
+        ADD 1 TO NON-MULT-COUNT
+        MOVE "NMUL" TO CLASS-CODE
+        DISPLAY WS-NUMBER " is NOT a multiple of " WS-MULTIPLE-OF "."
+    END-IF.
+
+CAPTURE-TRAILER.
+    SET WS-TRAILER-SEEN TO TRUE
+    MOVE QTY-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+    MOVE QTY-EXPECTED-SUM TO WS-EXPECTED-SUM.
+
+RECONCILE-CONTROL-TOTALS.
+    IF NOT WS-TRAILER-SEEN
+        MOVE "NO TRAILER RECORD - NOT RECONCILED" TO WS-RECON-MESSAGE
+        IF RETURN-CODE < 4
+            MOVE 4 TO RETURN-CODE
+        END-IF
+    ELSE
+        IF RECORD-NUMBER = WS-EXPECTED-COUNT
+                AND WS-ACTUAL-SUM = WS-EXPECTED-SUM
+            MOVE "CONTROL TOTALS MATCH" TO WS-RECON-MESSAGE
+        ELSE
+            MOVE "CONTROL TOTAL MISMATCH - REVIEW EXTRACT" TO
+                WS-RECON-MESSAGE
+            IF RETURN-CODE < 4
+                MOVE 4 TO RETURN-CODE
+            END-IF
+        END-IF
+    END-IF
+    DISPLAY "RECONCILIATION: " WS-RECON-MESSAGE.
+
+WRITE-SUMMARY-REPORT.
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "CLASSIFICATION SUMMARY REPORT (MODE=" DELIMITED BY SIZE
+        WS-CLASS-MODE DELIMITED BY SIZE
+        ")" DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-LINE FROM WS-REPORT-LINE
+    MOVE SPACES TO WS-REPORT-LINE
+    WRITE SUMMARY-LINE FROM WS-REPORT-LINE
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "TOTAL RECORDS : " DELIMITED BY SIZE
+        RECORD-NUMBER DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-LINE FROM WS-REPORT-LINE
+    DISPLAY "TOTAL RECORDS : " RECORD-NUMBER
+    EVALUATE TRUE
+        WHEN WS-MODE-SIGN
+            PERFORM WRITE-SIGN-SUMMARY-LINES
+        WHEN WS-MODE-MULTOF
+            PERFORM WRITE-MULTIPLE-SUMMARY-LINES
+        WHEN OTHER
+            PERFORM WRITE-EVEN-ODD-SUMMARY-LINES
+    END-EVALUATE
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "REJECTED      : " DELIMITED BY SIZE
+        REJECT-COUNT DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-LINE FROM WS-REPORT-LINE
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "RECONCILIATION: " DELIMITED BY SIZE
+        WS-RECON-MESSAGE DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-LINE FROM WS-REPORT-LINE
+    DISPLAY "REJECTED      : " REJECT-COUNT.
+
+WRITE-EVEN-ODD-SUMMARY-LINES.
+    IF TOTAL-COUNT > 0
+        COMPUTE EVEN-PERCENT = (EVEN-COUNT * 100) / TOTAL-COUNT
+        COMPUTE ODD-PERCENT = (ODD-COUNT * 100) / TOTAL-COUNT
+    ELSE
+        MOVE 0 TO EVEN-PERCENT
+        MOVE 0 TO ODD-PERCENT
+    END-IF
+    MOVE EVEN-PERCENT TO EVEN-PERCENT-ED
+    MOVE ODD-PERCENT TO ODD-PERCENT-ED
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "EVEN COUNT    : " DELIMITED BY SIZE
+        EVEN-COUNT DELIMITED BY SIZE
+        "  (" DELIMITED BY SIZE
+        EVEN-PERCENT-ED DELIMITED BY SIZE
+        "%)" DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-LINE FROM WS-REPORT-LINE
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "ODD COUNT     : " DELIMITED BY SIZE
+        ODD-COUNT DELIMITED BY SIZE
+        "  (" DELIMITED BY SIZE
+        ODD-PERCENT-ED DELIMITED BY SIZE
+        "%)" DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-LINE FROM WS-REPORT-LINE
+    DISPLAY "EVEN COUNT    : " EVEN-COUNT "  (" EVEN-PERCENT-ED "%)"
+    DISPLAY "ODD COUNT     : " ODD-COUNT "  (" ODD-PERCENT-ED "%)".
+
+WRITE-SIGN-SUMMARY-LINES.
+    IF TOTAL-COUNT > 0
+        COMPUTE POS-PERCENT = (POS-COUNT * 100) / TOTAL-COUNT
+        COMPUTE NEG-PERCENT = (NEG-COUNT * 100) / TOTAL-COUNT
+        COMPUTE ZERO-PERCENT = (ZERO-COUNT * 100) / TOTAL-COUNT
+    ELSE
+        MOVE 0 TO POS-PERCENT
+        MOVE 0 TO NEG-PERCENT
+        MOVE 0 TO ZERO-PERCENT
+    END-IF
+    MOVE POS-PERCENT TO POS-PERCENT-ED
+    MOVE NEG-PERCENT TO NEG-PERCENT-ED
+    MOVE ZERO-PERCENT TO ZERO-PERCENT-ED
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "POSITIVE COUNT: " DELIMITED BY SIZE
+        POS-COUNT DELIMITED BY SIZE
+        "  (" DELIMITED BY SIZE
+        POS-PERCENT-ED DELIMITED BY SIZE
+        "%)" DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-LINE FROM WS-REPORT-LINE
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "NEGATIVE COUNT: " DELIMITED BY SIZE
+        NEG-COUNT DELIMITED BY SIZE
+        "  (" DELIMITED BY SIZE
+        NEG-PERCENT-ED DELIMITED BY SIZE
+        "%)" DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-LINE FROM WS-REPORT-LINE
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "ZERO COUNT    : " DELIMITED BY SIZE
+        ZERO-COUNT DELIMITED BY SIZE
+        "  (" DELIMITED BY SIZE
+        ZERO-PERCENT-ED DELIMITED BY SIZE
+        "%)" DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-LINE FROM WS-REPORT-LINE
+    DISPLAY "POSITIVE COUNT: " POS-COUNT "  (" POS-PERCENT-ED "%)"
+    DISPLAY "NEGATIVE COUNT: " NEG-COUNT "  (" NEG-PERCENT-ED "%)"
+    DISPLAY "ZERO COUNT    : " ZERO-COUNT "  (" ZERO-PERCENT-ED "%)".
+
+WRITE-MULTIPLE-SUMMARY-LINES.
+    IF TOTAL-COUNT > 0
+        COMPUTE MULT-PERCENT = (MULT-COUNT * 100) / TOTAL-COUNT
+        COMPUTE NON-MULT-PERCENT = (NON-MULT-COUNT * 100) / TOTAL-COUNT
+    ELSE
+        MOVE 0 TO MULT-PERCENT
+        MOVE 0 TO NON-MULT-PERCENT
+    END-IF
+    MOVE MULT-PERCENT TO MULT-PERCENT-ED
+    MOVE NON-MULT-PERCENT TO NON-MULT-PERCENT-ED
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "MULTIPLE OF " DELIMITED BY SIZE
+        WS-MULTIPLE-OF DELIMITED BY SIZE
+        "  : " DELIMITED BY SIZE
+        MULT-COUNT DELIMITED BY SIZE
+        "  (" DELIMITED BY SIZE
+        MULT-PERCENT-ED DELIMITED BY SIZE
+        "%)" DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-LINE FROM WS-REPORT-LINE
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "NOT A MULTIPLE: " DELIMITED BY SIZE
+        NON-MULT-COUNT DELIMITED BY SIZE
+        "  (" DELIMITED BY SIZE
+        NON-MULT-PERCENT-ED DELIMITED BY SIZE
+        "%)" DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-LINE FROM WS-REPORT-LINE
+    DISPLAY "MULTIPLE OF " WS-MULTIPLE-OF " : " MULT-COUNT
+        "  (" MULT-PERCENT-ED "%)"
+    DISPLAY "NOT A MULTIPLE: " NON-MULT-COUNT
+        "  (" NON-MULT-PERCENT-ED "%)".
