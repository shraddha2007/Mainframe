@@ -0,0 +1,5 @@
+      *> Shared number-and-remainder layout for the even/odd checker
+      *> suite (EVEN-ODD-CHECKER, EVENODD-BATCH, and any future
+      *> programs that classify WS-NUMBER).
+01  WS-NUMBER           PIC S9(9) VALUE 0.
+01  WS-REMAINDER        PIC S9 VALUE 0.
