@@ -0,0 +1,6 @@
+      *> Shared reject-log record layout for the even/odd checker
+      *> suite (EVEN-ODD-CHECKER, EVENODD-BATCH). Both programs point
+      *> at the same REJLOG DD/dataset, so the record layout has to
+      *> match between them the same way copybooks/NUMREC.cpy keeps
+      *> their number/remainder fields in step.
+01  REJECT-LINE         PIC X(80).
