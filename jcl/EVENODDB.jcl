@@ -0,0 +1,47 @@
+//EVENODDB JOB (ACCTNO),'EVEN/ODD BATCH',CLASS=A,MSGCLASS=X,
+//            NOTIFY=&SYSUID
+//*
+//* Classifies the signed-number extract in QTYFILE and drops the
+//* result to SUMMRPT/CLASSVSAM. The classification mode is chosen
+//* with the PARM on EXEC PGM=EVENODD-BATCH - no source change or
+//* separate run is needed to switch modes:
+//*
+//*   PARM='EVENODD'   classify by even/odd               (default)
+//*   PARM='SIGN'      classify by sign (positive/negative/zero)
+//*   PARM='MULTOF5'   classify by "is a multiple of 5"
+//*   PARM='MULTOF10'  classify by "is a multiple of 10"
+//*
+//* Omitting PARM entirely is the same as PARM='EVENODD'.
+//*
+//STEP1    EXEC PGM=EVENODD-BATCH,PARM='SIGN'
+//STEPLIB  DD DSN=PROD.EVENODD.LOADLIB,DISP=SHR
+//QTYFILE  DD DSN=PROD.EVENODD.QTYFILE,DISP=SHR
+//SUMMRPT  DD DSN=PROD.EVENODD.SUMMRPT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=60)
+//REJLOG   DD DSN=PROD.EVENODD.REJLOG,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//* CKPTFILE must already be cataloged (allocate it once, e.g. via an
+//* IEFBR14 step, before the first run) and is referenced DISP=OLD -
+//* WRITE-CHECKPOINT/CLEAR-CHECKPOINT in EVENODD-BATCH re-OPEN OUTPUT
+//* it every interval expecting a full truncate-and-rewrite of the
+//* single current-state record; DISP=MOD repositions at end-of-file
+//* on every OPEN and would leave one record per checkpoint interval
+//* instead.
+//CKPTFILE DD DSN=PROD.EVENODD.CKPTFILE,DISP=OLD
+//* CLASSVSAM is a VSAM KSDS (keyed by the 7-digit record number) and,
+//* unlike CKPTFILE, can't be allocated with IEFBR14/DISP=NEW - it
+//* must be pre-built with an IDCAMS DEFINE CLUSTER step before the
+//* first run, e.g.:
+//*   //DEFINE   EXEC PGM=IDCAMS
+//*   //SYSPRINT DD SYSOUT=*
+//*   //SYSIN    DD *
+//*     DEFINE CLUSTER (NAME(PROD.EVENODD.CLASSVSAM) -
+//*            INDEXED KEYS(7 0) RECORDSIZE(20 20) -
+//*            TRACKS(5 5))
+//*   /*
+//CLASSVSAM DD DSN=PROD.EVENODD.CLASSVSAM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
